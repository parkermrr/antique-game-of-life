@@ -1,31 +1,76 @@
+       >>SOURCE FORMAT FREE
         IDENTIFICATION DIVISION.
         PROGRAM-ID. GAMEOFLIFE.
         ENVIRONMENT DIVISION.
         INPUT-OUTPUT SECTION.
         FILE-CONTROL.
-                SELECT INPUT-FILE ASSIGN TO "../start.txt"
+                SELECT INPUT-FILE ASSIGN DYNAMIC INPUT-FILENAME
+                        ORGANIZATION IS LINE SEQUENTIAL.
+                SELECT OUTPUT-FILE ASSIGN DYNAMIC OUTPUT-FILENAME
+                        ORGANIZATION IS LINE SEQUENTIAL.
+                SELECT CHECKPOINT-FILE ASSIGN DYNAMIC CHECKPOINT-FILENAME
+                        ORGANIZATION IS LINE SEQUENTIAL.
+                SELECT CONTROL-FILE ASSIGN TO "../control.txt"
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS IS CONTROL-FILE-STATUS.
+                SELECT REPORT-FILE ASSIGN DYNAMIC REPORT-FILENAME
+                        ORGANIZATION IS LINE SEQUENTIAL.
+                SELECT STABLOG-FILE ASSIGN DYNAMIC STABLOG-FILENAME
+                        ORGANIZATION IS LINE SEQUENTIAL.
+                SELECT BATCH-FILE ASSIGN TO "../batch.txt"
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS IS BATCH-FILE-STATUS.
+                SELECT RLE-FILE ASSIGN DYNAMIC INPUT-FILENAME
                         ORGANIZATION IS LINE SEQUENTIAL.
         DATA DIVISION.
                 FILE SECTION.
                         FD INPUT-FILE.
                                 01 INPUT-CHAR PIC X.
+                        FD OUTPUT-FILE.
+                                01 OUTPUT-CHAR PIC X.
+                        FD CHECKPOINT-FILE.
+                                01 CKPT-REC PIC X(5).
+                        FD CONTROL-FILE.
+                                01 CONTROL-REC PIC X(80).
+                                01 CONTROL-FIELDS REDEFINES CONTROL-REC.
+                                        05 CTL-NUM-ITER PIC 9(5).
+                                        05 CTL-GRID-ROWS PIC 9(3).
+                                        05 CTL-GRID-COLS PIC 9(3).
+                                        05 CTL-RESTART-SW PIC X.
+                                        05 CTL-CHECKPOINT-INTERVAL PIC 9(5).
+                                        05 CTL-STABILITY-SW PIC X.
+                                        05 CTL-STOP-ON-STABLE-SW PIC X.
+                                        05 CTL-EDGE-MODE-SW PIC X.
+                                        05 CTL-BATCH-SW PIC X.
+                                        05 CTL-SEED-FORMAT-SW PIC X.
+                                        05 FILLER PIC X(58).
+                        FD REPORT-FILE.
+                                01 REPORT-REC PIC X(40).
+                        FD STABLOG-FILE.
+                                01 STABLOG-REC PIC X(60).
+                        FD BATCH-FILE.
+                                01 BATCH-REC PIC X(80).
+                                01 BATCH-FIELDS REDEFINES BATCH-REC.
+                                        05 BATCH-SEED-NAME PIC X(40).
+                                        05 BATCH-LABEL PIC X(10).
+                                        05 FILLER PIC X(30).
+                        FD RLE-FILE.
+                                01 RLE-REC PIC X(200).
 
                 WORKING-STORAGE SECTION.
                         01 POS USAGE INDEX.
+                        01 OUT-POS USAGE INDEX.
                         01 GRID-CURRENT.
-                                05 CUR PIC 9 VALUE 0 OCCURS 10000 TIMES.
+                                05 CUR PIC 9 VALUE 0 OCCURS 40000 TIMES.
                         01 GRID-BUF.
-                                05 BUF PIC 9 VALUE 0 OCCURS 10000 TIMES.
+                                05 BUF PIC 9 VALUE 0 OCCURS 40000 TIMES.
+                        01 CELL-COUNT PIC 9(6).
                         01 NUM-ITER PIC 9(5) VALUE 1000.
                         01 CUR-ITER USAGE INDEX.
                         01 I USAGE INDEX.
                         01 J USAGE INDEX.
-                        01 I-ADJ PIC 9.
-                        01 J-ADJ PIC 9.
-                        01 I-MOD PIC 9.
-                        01 J-MOD PIC 9.
-                        01 I-DIV PIC 9.
-                        01 J-DIV PIC 9.
+                        01 I-ADJ PIC S9(3).
+                        01 J-ADJ PIC S9(3).
                         01 IDX USAGE INDEX.
                         01 NEIGHBOR-SUM PIC 9.
                         01 VAL PIC 9.
@@ -38,117 +83,518 @@
                         01 NEIGHBOR-6 USAGE INDEX.
                         01 NEIGHBOR-7 USAGE INDEX.
                         01 NEIGHBOR-8 USAGE INDEX.
+                        01 INPUT-FILENAME PIC X(40)
+                                VALUE "../start.txt".
+                        01 OUTPUT-FILENAME PIC X(40)
+                                VALUE "../results.txt".
+                        01 REPORT-FILENAME PIC X(40)
+                                VALUE "../report.txt".
+                        01 STABLOG-FILENAME PIC X(40)
+                                VALUE "../stability.txt".
+                        01 CHECKPOINT-FILENAME PIC X(40)
+                                VALUE "../checkpoint.txt".
+                        01 CHECKPOINT-INTERVAL PIC 9(5) VALUE 100.
+                        01 CKPT-ITER-TEXT PIC 9(5).
+                        01 CKPT-POS USAGE INDEX.
+                        01 CKPT-REMAINDER PIC 9(5).
+                        01 CKPT-QUOTIENT PIC 9(5).
+                        01 RESTART-SW PIC X VALUE 'N'.
+                                88 RESTART-REQUESTED VALUE 'Y'.
+                        01 GRID-ROWS PIC 9(3) VALUE 100.
+                        01 GRID-COLS PIC 9(3) VALUE 100.
+                        01 CONTROL-FILE-STATUS PIC XX.
+                        01 RPT-POS USAGE INDEX.
+                        01 LIVE-COUNT PIC 9(5).
+                        01 REPORT-GEN-TEXT PIC 9(5).
+                        01 REPORT-COUNT-TEXT PIC 9(5).
+                        01 STABILITY-SW PIC X VALUE 'Y'.
+                                88 STABILITY-CHECK-ON VALUE 'Y'.
+                        01 STOP-ON-STABLE-SW PIC X VALUE 'N'.
+                                88 STOP-ON-STABLE VALUE 'Y'.
+                        01 STABLE-FOUND-SW PIC X VALUE 'N'.
+                                88 STABLE-FOUND VALUE 'Y'.
+                        01 HIST-PTR USAGE INDEX.
+                        01 HIST-SCAN USAGE INDEX.
+                        01 CYCLE-LEN PIC 9(5).
+                        01 STABLOG-GEN-TEXT PIC 9(5).
+                        01 STABLOG-CYCLE-TEXT PIC 9(5).
+                        01 VALID-COUNT PIC 9(5).
+                        01 SEED-VALID-SW PIC X VALUE 'Y'.
+                                88 SEED-IS-VALID VALUE 'Y'.
+                        01 SEED-EOF-SW PIC X VALUE 'N'.
+                                88 SEED-AT-EOF VALUE 'Y'.
+                        01 EDGE-MODE-SW PIC X VALUE 'W'.
+                                88 EDGE-MODE-WRAP VALUE 'W'.
+                                88 EDGE-MODE-BOUNDED VALUE 'B'.
+                        01 BATCH-SW PIC X VALUE 'N'.
+                                88 BATCH-MODE-ON VALUE 'Y'.
+                        01 BATCH-FILE-STATUS PIC XX.
+                        01 BATCH-EOF-SW PIC X VALUE 'N'.
+                                88 BATCH-AT-EOF VALUE 'Y'.
+                        01 SEED-FORMAT-SW PIC X VALUE 'F'.
+                                88 SEED-FORMAT-FLAT VALUE 'F'.
+                                88 SEED-FORMAT-RLE VALUE 'R'.
+                        01 RLE-ROW USAGE INDEX.
+                        01 RLE-COL USAGE INDEX.
+                        01 RLE-IDX USAGE INDEX.
+                        01 RLE-LINE-POS USAGE INDEX.
+                        01 RLE-RUN-COUNT USAGE INDEX.
+                        01 RLE-RUN-SCAN USAGE INDEX.
+                        01 RLE-CHAR PIC X.
+                        01 RLE-DIGIT-VAL PIC 9.
+                        01 RLE-EOF-SW PIC X VALUE 'N'.
+                                88 RLE-AT-EOF VALUE 'Y'.
+                        01 RLE-DONE-SW PIC X VALUE 'N'.
+                                88 RLE-DONE VALUE 'Y'.
+                        01 HIST-GEN-TABLE.
+                                05 HIST-GEN PIC 9(5) VALUE 0 OCCURS 8 TIMES.
+                        01 HIST-CELL-TABLE.
+                                05 HIST-SLOT-CELLS OCCURS 8 TIMES.
+                                        10 HIST-CELL PIC 9 VALUE 0
+                                                OCCURS 40000 TIMES.
 
         PROCEDURE DIVISION.
-                OPEN INPUT INPUT-FILE.
+                PERFORM 0050-READ-CONTROL-CARD THRU 0050-EXIT.
+
+                IF BATCH-MODE-ON
+                        PERFORM 0500-RUN-BATCH THRU 0500-EXIT
+                ELSE
+                        IF RESTART-REQUESTED
+                                PERFORM 0150-LOAD-CHECKPOINT THRU 0150-EXIT
+                        ELSE
+                                IF SEED-FORMAT-RLE
+                                        PERFORM 0090-LOAD-RLE-SEED
+                                                THRU 0090-EXIT
+                                ELSE
+                                        PERFORM 0080-VALIDATE-SEED-FILE
+                                                THRU 0080-EXIT
+                                        PERFORM 0100-LOAD-SEED THRU 0100-EXIT
+                                END-IF
+                        END-IF
 
-                PERFORM UNTIL POS = 10000
-                        READ INPUT-FILE INTO INPUT-CHAR
+                        PERFORM 0200-RUN-GENERATIONS THRU 0200-EXIT
+
+                        PERFORM 0300-WRITE-OUTPUT THRU 0300-EXIT
+                END-IF.
+
+                STOP RUN.
+
+        0050-READ-CONTROL-CARD.
+                OPEN INPUT CONTROL-FILE.
+
+                IF CONTROL-FILE-STATUS = '00'
+                        READ CONTROL-FILE
                         END-READ
 
-                        IF INPUT-CHAR NOT = ' ' 
-                            MOVE INPUT-CHAR TO CUR(POS)
-                            ADD 1 TO POS
+                        IF CTL-NUM-ITER > 0
+                                MOVE CTL-NUM-ITER TO NUM-ITER
                         END-IF
 
-                END-PERFORM.
+                        IF CTL-GRID-ROWS > 0
+                                MOVE CTL-GRID-ROWS TO GRID-ROWS
+                        END-IF
 
-                CLOSE INPUT-FILE.
+                        IF CTL-GRID-COLS > 0
+                                MOVE CTL-GRID-COLS TO GRID-COLS
+                        END-IF
 
-                PERFORM UNTIL CUR-ITER = NUM-ITER
-                        PERFORM UNTIL I = 100
-                                PERFORM UNTIL J = 100
-                                        MOVE 0 TO NEIGHBOR-SUM
-                                        COMPUTE IDX = I * 100 + J
-                                        MOVE CUR(IDX) TO CELL-VALUE
+                        IF CTL-RESTART-SW = 'Y' OR CTL-RESTART-SW = 'N'
+                                MOVE CTL-RESTART-SW TO RESTART-SW
+                        END-IF
 
-                                        COMPUTE I-ADJ = I - 1
-                                        COMPUTE J-ADJ = J - 1
+                        IF CTL-CHECKPOINT-INTERVAL > 0
+                                MOVE CTL-CHECKPOINT-INTERVAL
+                                        TO CHECKPOINT-INTERVAL
+                        END-IF
 
-                                        DIVIDE I-ADJ BY 100 GIVING I-DIV REMAINDER I-MOD
-                                        DIVIDE J-ADJ BY 100 GIVING J-DIV REMAINDER J-MOD
+                        IF CTL-STABILITY-SW = 'Y' OR CTL-STABILITY-SW = 'N'
+                                MOVE CTL-STABILITY-SW TO STABILITY-SW
+                        END-IF
 
-                                        COMPUTE NEIGHBOR-1 = I-MOD * 100 + J-MOD
+                        IF CTL-STOP-ON-STABLE-SW = 'Y' OR
+                           CTL-STOP-ON-STABLE-SW = 'N'
+                                MOVE CTL-STOP-ON-STABLE-SW
+                                        TO STOP-ON-STABLE-SW
+                        END-IF
 
-                                        COMPUTE J-ADJ = J - 1
+                        IF CTL-EDGE-MODE-SW = 'W' OR CTL-EDGE-MODE-SW = 'B'
+                                MOVE CTL-EDGE-MODE-SW TO EDGE-MODE-SW
+                        END-IF
 
-                                        DIVIDE J-ADJ BY 100 GIVING J-DIV REMAINDER J-MOD
+                        IF CTL-BATCH-SW = 'Y' OR CTL-BATCH-SW = 'N'
+                                MOVE CTL-BATCH-SW TO BATCH-SW
+                        END-IF
 
-                                        COMPUTE NEIGHBOR-2 = I * 100 + J-MOD
+                        IF CTL-SEED-FORMAT-SW = 'F' OR
+                           CTL-SEED-FORMAT-SW = 'R'
+                                MOVE CTL-SEED-FORMAT-SW TO SEED-FORMAT-SW
+                        END-IF
 
-                                        COMPUTE I-ADJ = I + 1
-                                        COMPUTE J-ADJ = J - 1
+                        CLOSE CONTROL-FILE
+                END-IF.
 
-                                        DIVIDE I-ADJ BY 100 GIVING I-DIV REMAINDER I-MOD
-                                        DIVIDE J-ADJ BY 100 GIVING J-DIV REMAINDER J-MOD
+                IF GRID-ROWS > 200 OR GRID-COLS > 200
+                        DISPLAY "GAMEOFLIFE: GRID-ROWS * GRID-COLS EXCEEDS "
+                                "THE 40000 CELL MAXIMUM"
+                        GO TO 9999-ABEND
+                END-IF.
 
-                                        COMPUTE NEIGHBOR-3 = I-MOD * 100 + J-MOD
+                COMPUTE CELL-COUNT = GRID-ROWS * GRID-COLS.
 
-                                        COMPUTE I-ADJ = I - 1
-                                        COMPUTE J-ADJ = J + 1
+                IF CELL-COUNT > 40000
+                        DISPLAY "GAMEOFLIFE: GRID-ROWS * GRID-COLS EXCEEDS "
+                                "THE 40000 CELL MAXIMUM"
+                        GO TO 9999-ABEND
+                END-IF.
 
-                                        DIVIDE I-ADJ BY 100 GIVING I-DIV REMAINDER I-MOD
-                                        DIVIDE J-ADJ BY 100 GIVING J-DIV REMAINDER J-MOD
+                IF BATCH-MODE-ON AND RESTART-REQUESTED
+                        DISPLAY "GAMEOFLIFE: RESTART-FROM-CHECKPOINT IS NOT "
+                                "SUPPORTED IN BATCH MODE"
+                        GO TO 9999-ABEND
+                END-IF.
+        0050-EXIT.
+                EXIT.
 
-                                        COMPUTE NEIGHBOR-4 = I-MOD * 100 + J-MOD
+        0080-VALIDATE-SEED-FILE.
+                OPEN INPUT INPUT-FILE.
 
-                                        COMPUTE J-ADJ = J + 1
+                MOVE 0 TO VALID-COUNT.
+                MOVE 'N' TO SEED-EOF-SW.
 
-                                        DIVIDE J-ADJ BY 100 GIVING J-DIV REMAINDER J-MOD
+                PERFORM UNTIL SEED-AT-EOF
+                        READ INPUT-FILE INTO INPUT-CHAR
+                                AT END
+                                        MOVE 'Y' TO SEED-EOF-SW
+                                NOT AT END
+                                        IF INPUT-CHAR NOT = ' '
+                                                IF INPUT-CHAR = '0' OR
+                                                   INPUT-CHAR = '1'
+                                                        ADD 1 TO VALID-COUNT
+                                                ELSE
+                                                        MOVE 'N' TO
+                                                                SEED-VALID-SW
+                                                END-IF
+                                        END-IF
+                        END-READ
+                END-PERFORM.
 
-                                        COMPUTE NEIGHBOR-5 = I * 100 + J-MOD
+                CLOSE INPUT-FILE.
 
-                                        COMPUTE I-ADJ = I + 1
-                                        COMPUTE J-ADJ = J + 1
+                IF VALID-COUNT NOT = CELL-COUNT
+                        MOVE 'N' TO SEED-VALID-SW
+                END-IF.
+
+                IF NOT SEED-IS-VALID
+                        DISPLAY "GAMEOFLIFE: SEED FILE " INPUT-FILENAME
+                                " FAILED VALIDATION"
+                        DISPLAY "GAMEOFLIFE: EXPECTED " CELL-COUNT
+                                " CELLS OF '0' OR '1', FOUND " VALID-COUNT
+                                " USABLE CHARACTERS"
+                        GO TO 9999-ABEND
+                END-IF.
+        0080-EXIT.
+                EXIT.
+
+        0090-LOAD-RLE-SEED.
+                OPEN INPUT RLE-FILE.
+
+                INITIALIZE GRID-CURRENT.
+
+                SET RLE-ROW TO 0.
+                SET RLE-COL TO 0.
+                SET RLE-RUN-COUNT TO 0.
+                MOVE 'N' TO RLE-DONE-SW.
+                MOVE 'N' TO RLE-EOF-SW.
+
+                PERFORM UNTIL RLE-DONE OR RLE-AT-EOF
+                        READ RLE-FILE INTO RLE-REC
+                                AT END
+                                        MOVE 'Y' TO RLE-EOF-SW
+                                NOT AT END
+                                        IF RLE-REC(1:1) NOT = '#' AND
+                                           RLE-REC(1:1) NOT = 'x'
+                                                PERFORM 0095-PARSE-RLE-LINE
+                                                        THRU 0095-EXIT
+                                        END-IF
+                        END-READ
+                END-PERFORM.
 
-                                        DIVIDE I-ADJ BY 100 GIVING I-DIV REMAINDER I-MOD
-                                        DIVIDE J-ADJ BY 100 GIVING J-DIV REMAINDER J-MOD
+                CLOSE RLE-FILE.
+
+                IF NOT RLE-DONE
+                        DISPLAY "GAMEOFLIFE: RLE SEED FILE "
+                                INPUT-FILENAME
+                                " HAD NO '!' PATTERN TERMINATOR"
+                        GO TO 9999-ABEND
+                END-IF.
+        0090-EXIT.
+                EXIT.
+
+        0095-PARSE-RLE-LINE.
+                SET RLE-LINE-POS TO 1.
+
+                PERFORM UNTIL RLE-LINE-POS > 200
+                           OR RLE-REC(RLE-LINE-POS:1) = ' '
+                           OR RLE-DONE
+                        MOVE RLE-REC(RLE-LINE-POS:1) TO RLE-CHAR
+
+                        IF RLE-CHAR IS NUMERIC
+                                MOVE RLE-CHAR TO RLE-DIGIT-VAL
+                                COMPUTE RLE-RUN-COUNT =
+                                        RLE-RUN-COUNT * 10 + RLE-DIGIT-VAL
+                        ELSE
+                                IF RLE-RUN-COUNT = 0
+                                        SET RLE-RUN-COUNT TO 1
+                                END-IF
+
+                                EVALUATE RLE-CHAR
+                                        WHEN 'b'
+                                                PERFORM 0096-EMIT-DEAD-RUN
+                                                        THRU 0096-EXIT
+                                        WHEN 'o'
+                                                PERFORM 0097-EMIT-LIVE-RUN
+                                                        THRU 0097-EXIT
+                                        WHEN '$'
+                                                ADD RLE-RUN-COUNT TO RLE-ROW
+                                                SET RLE-COL TO 0
+                                        WHEN '!'
+                                                MOVE 'Y' TO RLE-DONE-SW
+                                        WHEN OTHER
+                                                DISPLAY
+                                                   "GAMEOFLIFE: INVALID RLE "
+                                                   "CHARACTER '" RLE-CHAR
+                                                   "' IN " INPUT-FILENAME
+                                                GO TO 9999-ABEND
+                                END-EVALUATE
+
+                                SET RLE-RUN-COUNT TO 0
+                        END-IF
 
-                                        COMPUTE NEIGHBOR-6 = I-MOD * 100 + J-MOD
+                        SET RLE-LINE-POS UP BY 1
+                END-PERFORM.
+        0095-EXIT.
+                EXIT.
+
+        0096-EMIT-DEAD-RUN.
+                ADD RLE-RUN-COUNT TO RLE-COL.
+
+                IF RLE-ROW >= GRID-ROWS OR RLE-COL > GRID-COLS
+                        DISPLAY "GAMEOFLIFE: RLE PATTERN IN "
+                                INPUT-FILENAME
+                                " EXCEEDS THE CONFIGURED GRID SIZE"
+                        GO TO 9999-ABEND
+                END-IF.
+        0096-EXIT.
+                EXIT.
+
+        0097-EMIT-LIVE-RUN.
+                SET RLE-RUN-SCAN TO 0.
+
+                PERFORM UNTIL RLE-RUN-SCAN = RLE-RUN-COUNT
+                        IF RLE-ROW < GRID-ROWS AND RLE-COL < GRID-COLS
+                                COMPUTE RLE-IDX =
+                                        RLE-ROW * GRID-COLS + RLE-COL + 1
+                                MOVE 1 TO CUR(RLE-IDX)
+                        ELSE
+                                DISPLAY "GAMEOFLIFE: RLE PATTERN IN "
+                                        INPUT-FILENAME
+                                        " EXCEEDS THE CONFIGURED GRID SIZE"
+                                GO TO 9999-ABEND
+                        END-IF
 
-                                        COMPUTE I-ADJ = I + 1
+                        ADD 1 TO RLE-COL
+                        ADD 1 TO RLE-RUN-SCAN
+                END-PERFORM.
+        0097-EXIT.
+                EXIT.
 
-                                        DIVIDE I-ADJ BY 100 GIVING I-DIV REMAINDER I-MOD
+        0100-LOAD-SEED.
+                OPEN INPUT INPUT-FILE.
 
-                                        COMPUTE NEIGHBOR-7 = I-MOD * 100 + J
+                SET POS TO 0.
 
-                                        COMPUTE I-ADJ = I - 1
+                PERFORM UNTIL POS = CELL-COUNT
+                        READ INPUT-FILE INTO INPUT-CHAR
+                        END-READ
 
-                                        DIVIDE I-ADJ BY 100 GIVING I-DIV REMAINDER I-MOD
+                        IF INPUT-CHAR NOT = ' '
+                            MOVE INPUT-CHAR TO CUR(POS + 1)
+                            ADD 1 TO POS
+                        END-IF
+
+                END-PERFORM.
+
+                CLOSE INPUT-FILE.
+        0100-EXIT.
+                EXIT.
+
+        0150-LOAD-CHECKPOINT.
+                OPEN INPUT CHECKPOINT-FILE.
+
+                READ CHECKPOINT-FILE INTO CKPT-REC
+                END-READ
+
+                MOVE CKPT-REC TO CKPT-ITER-TEXT.
+                SET CUR-ITER TO CKPT-ITER-TEXT.
 
-                                        COMPUTE NEIGHBOR-8 = I-MOD * 100 + J
+                SET CKPT-POS TO 0.
+
+                PERFORM UNTIL CKPT-POS = CELL-COUNT
+                        READ CHECKPOINT-FILE INTO CKPT-REC
+                        END-READ
+
+                        MOVE CKPT-REC(1:1) TO CUR(CKPT-POS + 1)
+                        ADD 1 TO CKPT-POS
+                END-PERFORM.
+
+                CLOSE CHECKPOINT-FILE.
+        0150-EXIT.
+                EXIT.
+
+        0200-RUN-GENERATIONS.
+                OPEN OUTPUT REPORT-FILE.
+
+                IF STABILITY-CHECK-ON
+                        OPEN OUTPUT STABLOG-FILE
+                END-IF
+
+                PERFORM UNTIL CUR-ITER >= NUM-ITER
+                   OR (STABLE-FOUND AND STOP-ON-STABLE)
+                        PERFORM UNTIL I = GRID-ROWS
+                                PERFORM UNTIL J = GRID-COLS
+                                        MOVE 0 TO NEIGHBOR-SUM
+                                        COMPUTE IDX = I * GRID-COLS + J + 1
+                                        MOVE CUR(IDX) TO CELL-VALUE
 
-                                        MOVE CUR(NEIGHBOR-1) TO VAL
+                                        COMPUTE I-ADJ = I - 1
+                                        COMPUTE J-ADJ = J - 1
+                                        IF (I-ADJ < 0 OR J-ADJ < 0)
+                                           AND EDGE-MODE-BOUNDED
+                                                MOVE 0 TO VAL
+                                        ELSE
+                                                IF I-ADJ < 0
+                                                        ADD GRID-ROWS TO I-ADJ
+                                                END-IF
+                                                IF J-ADJ < 0
+                                                        ADD GRID-COLS TO J-ADJ
+                                                END-IF
+                                                COMPUTE NEIGHBOR-1 =
+                                                        I-ADJ * GRID-COLS + J-ADJ + 1
+                                                MOVE CUR(NEIGHBOR-1) TO VAL
+                                        END-IF
                                         ADD VAL TO NEIGHBOR-SUM
 
-                                        MOVE CUR(NEIGHBOR-2) TO VAL
+                                        COMPUTE J-ADJ = J - 1
+                                        IF J-ADJ < 0 AND EDGE-MODE-BOUNDED
+                                                MOVE 0 TO VAL
+                                        ELSE
+                                                IF J-ADJ < 0
+                                                        ADD GRID-COLS TO J-ADJ
+                                                END-IF
+                                                COMPUTE NEIGHBOR-2 =
+                                                        I * GRID-COLS + J-ADJ + 1
+                                                MOVE CUR(NEIGHBOR-2) TO VAL
+                                        END-IF
                                         ADD VAL TO NEIGHBOR-SUM
 
-                                        MOVE CUR(NEIGHBOR-3) TO VAL
+                                        COMPUTE I-ADJ = I + 1
+                                        COMPUTE J-ADJ = J - 1
+                                        IF (I-ADJ >= GRID-ROWS OR J-ADJ < 0)
+                                           AND EDGE-MODE-BOUNDED
+                                                MOVE 0 TO VAL
+                                        ELSE
+                                                IF I-ADJ >= GRID-ROWS
+                                                        SUBTRACT GRID-ROWS FROM I-ADJ
+                                                END-IF
+                                                IF J-ADJ < 0
+                                                        ADD GRID-COLS TO J-ADJ
+                                                END-IF
+                                                COMPUTE NEIGHBOR-3 =
+                                                        I-ADJ * GRID-COLS + J-ADJ + 1
+                                                MOVE CUR(NEIGHBOR-3) TO VAL
+                                        END-IF
                                         ADD VAL TO NEIGHBOR-SUM
 
-                                        MOVE CUR(NEIGHBOR-4) TO VAL
+                                        COMPUTE I-ADJ = I - 1
+                                        COMPUTE J-ADJ = J + 1
+                                        IF (I-ADJ < 0 OR J-ADJ >= GRID-COLS)
+                                           AND EDGE-MODE-BOUNDED
+                                                MOVE 0 TO VAL
+                                        ELSE
+                                                IF I-ADJ < 0
+                                                        ADD GRID-ROWS TO I-ADJ
+                                                END-IF
+                                                IF J-ADJ >= GRID-COLS
+                                                        SUBTRACT GRID-COLS FROM J-ADJ
+                                                END-IF
+                                                COMPUTE NEIGHBOR-4 =
+                                                        I-ADJ * GRID-COLS + J-ADJ + 1
+                                                MOVE CUR(NEIGHBOR-4) TO VAL
+                                        END-IF
                                         ADD VAL TO NEIGHBOR-SUM
 
-                                        MOVE CUR(NEIGHBOR-5) TO VAL
+                                        COMPUTE J-ADJ = J + 1
+                                        IF J-ADJ >= GRID-COLS AND EDGE-MODE-BOUNDED
+                                                MOVE 0 TO VAL
+                                        ELSE
+                                                IF J-ADJ >= GRID-COLS
+                                                        SUBTRACT GRID-COLS FROM J-ADJ
+                                                END-IF
+                                                COMPUTE NEIGHBOR-5 =
+                                                        I * GRID-COLS + J-ADJ + 1
+                                                MOVE CUR(NEIGHBOR-5) TO VAL
+                                        END-IF
                                         ADD VAL TO NEIGHBOR-SUM
 
-                                        MOVE CUR(NEIGHBOR-6) TO VAL
+                                        COMPUTE I-ADJ = I + 1
+                                        COMPUTE J-ADJ = J + 1
+                                        IF (I-ADJ >= GRID-ROWS OR J-ADJ >= GRID-COLS)
+                                           AND EDGE-MODE-BOUNDED
+                                                MOVE 0 TO VAL
+                                        ELSE
+                                                IF I-ADJ >= GRID-ROWS
+                                                        SUBTRACT GRID-ROWS FROM I-ADJ
+                                                END-IF
+                                                IF J-ADJ >= GRID-COLS
+                                                        SUBTRACT GRID-COLS FROM J-ADJ
+                                                END-IF
+                                                COMPUTE NEIGHBOR-6 =
+                                                        I-ADJ * GRID-COLS + J-ADJ + 1
+                                                MOVE CUR(NEIGHBOR-6) TO VAL
+                                        END-IF
                                         ADD VAL TO NEIGHBOR-SUM
 
-                                        MOVE CUR(NEIGHBOR-7) TO VAL
+                                        COMPUTE I-ADJ = I + 1
+                                        IF I-ADJ >= GRID-ROWS AND EDGE-MODE-BOUNDED
+                                                MOVE 0 TO VAL
+                                        ELSE
+                                                IF I-ADJ >= GRID-ROWS
+                                                        SUBTRACT GRID-ROWS FROM I-ADJ
+                                                END-IF
+                                                COMPUTE NEIGHBOR-7 = I-ADJ * GRID-COLS + J + 1
+                                                MOVE CUR(NEIGHBOR-7) TO VAL
+                                        END-IF
                                         ADD VAL TO NEIGHBOR-SUM
 
-                                        MOVE CUR(NEIGHBOR-8) TO VAL
+                                        COMPUTE I-ADJ = I - 1
+                                        IF I-ADJ < 0 AND EDGE-MODE-BOUNDED
+                                                MOVE 0 TO VAL
+                                        ELSE
+                                                IF I-ADJ < 0
+                                                        ADD GRID-ROWS TO I-ADJ
+                                                END-IF
+                                                COMPUTE NEIGHBOR-8 = I-ADJ * GRID-COLS + J + 1
+                                                MOVE CUR(NEIGHBOR-8) TO VAL
+                                        END-IF
                                         ADD VAL TO NEIGHBOR-SUM
 
                                         IF (NEIGHBOR-SUM = 3 AND (CELL-VALUE = 0))
                                                 MOVE 1 TO VAL
                                         ELSE
                                                 IF CELL-VALUE = 1 AND (NEIGHBOR-SUM = 2 OR NEIGHBOR-SUM = 3) THEN
-                                                        MOVE 1 TO BUF(idx)
+                                                        MOVE 1 TO VAL
                                                 ELSE
-                                                        MOVE 0 TO BUF(idx)
+                                                        MOVE 0 TO VAL
                                                 END-IF
                                         END-IF
 
@@ -162,7 +608,195 @@
                         SET I TO 0
                         MOVE GRID-BUF TO GRID-CURRENT
                         ADD 1 TO CUR-ITER
+
+                        PERFORM 0250-WRITE-POPULATION-REPORT THRU 0250-EXIT
+
+                        IF STABILITY-CHECK-ON
+                                PERFORM 0260-CHECK-STABILITY THRU 0260-EXIT
+                        END-IF
+
+                        DIVIDE CUR-ITER BY CHECKPOINT-INTERVAL
+                                GIVING CKPT-QUOTIENT REMAINDER CKPT-REMAINDER
+
+                        IF CKPT-REMAINDER = 0
+                                PERFORM 0400-WRITE-CHECKPOINT THRU 0400-EXIT
+                        END-IF
                 END-PERFORM.
 
+                CLOSE REPORT-FILE.
+
+                IF STABILITY-CHECK-ON
+                        CLOSE STABLOG-FILE
+                END-IF.
+        0200-EXIT.
+                EXIT.
+
+        0250-WRITE-POPULATION-REPORT.
+                MOVE 0 TO LIVE-COUNT.
+                SET RPT-POS TO 0.
+
+                PERFORM UNTIL RPT-POS = CELL-COUNT
+                        IF CUR(RPT-POS + 1) = 1
+                                ADD 1 TO LIVE-COUNT
+                        END-IF
+                        ADD 1 TO RPT-POS
+                END-PERFORM.
+
+                MOVE CUR-ITER TO REPORT-GEN-TEXT.
+                MOVE LIVE-COUNT TO REPORT-COUNT-TEXT.
+
+                MOVE SPACES TO REPORT-REC.
+                STRING "GENERATION " DELIMITED BY SIZE
+                       REPORT-GEN-TEXT DELIMITED BY SIZE
+                       "  LIVE CELLS " DELIMITED BY SIZE
+                       REPORT-COUNT-TEXT DELIMITED BY SIZE
+                       INTO REPORT-REC.
+
+                WRITE REPORT-REC.
+        0250-EXIT.
+                EXIT.
+
+        0260-CHECK-STABILITY.
+                SET HIST-SCAN TO 1.
+
+                PERFORM UNTIL HIST-SCAN > 8
+                        IF HIST-GEN(HIST-SCAN) > 0
+                           AND GRID-CURRENT = HIST-SLOT-CELLS(HIST-SCAN)
+                                COMPUTE CYCLE-LEN =
+                                        CUR-ITER - HIST-GEN(HIST-SCAN)
+
+                                MOVE CUR-ITER TO STABLOG-GEN-TEXT
+                                MOVE CYCLE-LEN TO STABLOG-CYCLE-TEXT
+
+                                MOVE SPACES TO STABLOG-REC
+                                STRING "STABLE PATTERN AT GENERATION "
+                                           DELIMITED BY SIZE
+                                       STABLOG-GEN-TEXT DELIMITED BY SIZE
+                                       "  CYCLE LENGTH "
+                                           DELIMITED BY SIZE
+                                       STABLOG-CYCLE-TEXT DELIMITED BY SIZE
+                                       INTO STABLOG-REC
+
+                                WRITE STABLOG-REC
+
+                                MOVE 'Y' TO STABLE-FOUND-SW
+                                SET HIST-SCAN TO 9
+                        END-IF
+                        ADD 1 TO HIST-SCAN
+                END-PERFORM.
+
+                ADD 1 TO HIST-PTR.
+                IF HIST-PTR > 8
+                        SET HIST-PTR TO 1
+                END-IF.
+
+                MOVE CUR-ITER TO HIST-GEN(HIST-PTR).
+                MOVE GRID-CURRENT TO HIST-SLOT-CELLS(HIST-PTR).
+        0260-EXIT.
+                EXIT.
+
+        0300-WRITE-OUTPUT.
+                OPEN OUTPUT OUTPUT-FILE.
+
+                SET OUT-POS TO 0.
+
+                PERFORM UNTIL OUT-POS = CELL-COUNT
+                        MOVE CUR(OUT-POS + 1) TO OUTPUT-CHAR
+                        WRITE OUTPUT-CHAR
+                        ADD 1 TO OUT-POS
+                END-PERFORM.
+
+                CLOSE OUTPUT-FILE.
+        0300-EXIT.
+                EXIT.
+
+        0400-WRITE-CHECKPOINT.
+                OPEN OUTPUT CHECKPOINT-FILE.
+
+                MOVE CUR-ITER TO CKPT-ITER-TEXT.
+                MOVE CKPT-ITER-TEXT TO CKPT-REC.
+                WRITE CKPT-REC.
+
+                SET CKPT-POS TO 0.
+
+                PERFORM UNTIL CKPT-POS = CELL-COUNT
+                        MOVE SPACES TO CKPT-REC
+                        MOVE CUR(CKPT-POS + 1) TO CKPT-REC(1:1)
+                        WRITE CKPT-REC
+                        ADD 1 TO CKPT-POS
+                END-PERFORM.
+
+                CLOSE CHECKPOINT-FILE.
+        0400-EXIT.
+                EXIT.
+
+        0500-RUN-BATCH.
+                OPEN INPUT BATCH-FILE.
+
+                IF BATCH-FILE-STATUS NOT = '00'
+                        DISPLAY "GAMEOFLIFE: UNABLE TO OPEN BATCH CONTROL "
+                                "FILE ../batch.txt"
+                        GO TO 9999-ABEND
+                END-IF.
+
+                PERFORM UNTIL BATCH-AT-EOF
+                        READ BATCH-FILE
+                                AT END
+                                        MOVE 'Y' TO BATCH-EOF-SW
+                                NOT AT END
+                                        MOVE BATCH-SEED-NAME TO INPUT-FILENAME
+
+                                        MOVE SPACES TO OUTPUT-FILENAME
+                                        STRING "../results-" DELIMITED BY SIZE
+                                               BATCH-LABEL DELIMITED BY SPACE
+                                               ".txt" DELIMITED BY SIZE
+                                               INTO OUTPUT-FILENAME
+
+                                        MOVE SPACES TO REPORT-FILENAME
+                                        STRING "../report-" DELIMITED BY SIZE
+                                               BATCH-LABEL DELIMITED BY SPACE
+                                               ".txt" DELIMITED BY SIZE
+                                               INTO REPORT-FILENAME
+
+                                        MOVE SPACES TO STABLOG-FILENAME
+                                        STRING "../stability-" DELIMITED BY SIZE
+                                               BATCH-LABEL DELIMITED BY SPACE
+                                               ".txt" DELIMITED BY SIZE
+                                               INTO STABLOG-FILENAME
+
+                                        MOVE SPACES TO CHECKPOINT-FILENAME
+                                        STRING "../checkpoint-" DELIMITED BY SIZE
+                                               BATCH-LABEL DELIMITED BY SPACE
+                                               ".txt" DELIMITED BY SIZE
+                                               INTO CHECKPOINT-FILENAME
+
+                                        SET CUR-ITER TO 0
+                                        SET HIST-PTR TO 0
+                                        MOVE 'N' TO STABLE-FOUND-SW
+                                        INITIALIZE HIST-GEN-TABLE
+
+                                        IF SEED-FORMAT-RLE
+                                                PERFORM 0090-LOAD-RLE-SEED
+                                                        THRU 0090-EXIT
+                                        ELSE
+                                                PERFORM
+                                                   0080-VALIDATE-SEED-FILE
+                                                        THRU 0080-EXIT
+                                                PERFORM 0100-LOAD-SEED
+                                                        THRU 0100-EXIT
+                                        END-IF
+
+                                        PERFORM 0200-RUN-GENERATIONS
+                                                THRU 0200-EXIT
+                                        PERFORM 0300-WRITE-OUTPUT THRU 0300-EXIT
+                        END-READ
+                END-PERFORM.
+
+                CLOSE BATCH-FILE.
+        0500-EXIT.
+                EXIT.
+
+        9999-ABEND.
+                MOVE 16 TO RETURN-CODE.
                 STOP RUN.
 
